@@ -37,6 +37,18 @@
               FILE STATUS IS FS-RELATO
               ORGANIZATION IS LINE SEQUENTIAL.
 
+              SELECT REJEITOS ASSIGN TO  "C:\FILES\REJEITOS.dat"
+              FILE STATUS IS FS-REJEITOS
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT CHECKPOINT ASSIGN TO  "C:\FILES\CHECKPT.dat"
+              FILE STATUS IS FS-CHECKPT
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT AUDITORIA ASSIGN TO  "C:\FILES\AUDITORIA.dat"
+              FILE STATUS IS FS-AUDITORIA
+              ORGANIZATION IS LINE SEQUENTIAL.
+
       *================================================================*
        DATA DIVISION.
       *================================================================*
@@ -97,7 +109,7 @@
 
 
       *----------------------------------------------------------------*
-      *                FALTA CRIAR REGISTROS DO RELATORIO              *
+      *                    REGISTROS DO RELATORIO                      *
       *----------------------------------------------------------------*
 
            FD  RELATO
@@ -107,17 +119,116 @@
                RECORDING MODE IS F.
 
        01  REG-CAB1.
-           05 FILLER PIC X.
+           05 CAB1-TEXTO           PIC X(60).
+           05 FILLER               PIC X(10).
+           05 CAB1-LIT-DATA        PIC X(06).
+           05 CAB1-DATA            PIC X(10).
+           05 FILLER               PIC X(34).
 
        01  REG-CAB2.
-           05 FILLER PIC X.
+           05 CAB2-LIT-PAG         PIC X(08).
+           05 CAB2-PAGINA          PIC ZZZZZZ9.
+           05 FILLER               PIC X(105).
 
        01  REG-TITULO.
-           05 FILLER PIC X.
+           05 TIT-CODFUN           PIC X(06).
+           05 FILLER               PIC X(02).
+           05 TIT-NOME             PIC X(35).
+           05 FILLER               PIC X(02).
+           05 TIT-FUNCA            PIC X(20).
+           05 TIT-SALARIO          PIC X(09).
+           05 TIT-VENCTOS          PIC X(09).
+           05 TIT-DECTOS           PIC X(09).
+           05 TIT-OCORRENCIA       PIC X(13).
+           05 FILLER               PIC X(15).
 
        01  REG-RELATO.
-           05 FILLER PIC X.
+           05 DET-CODFUN           PIC 9(04).
+           05 FILLER               PIC X(02).
+           05 DET-NOME             PIC X(35).
+           05 FILLER               PIC X(02).
+           05 DET-FUNCA            PIC X(20).
+           05 DET-SALARIO          PIC ZZZ9,99.
+           05 FILLER               PIC X(02).
+           05 DET-VENCTOS          PIC ZZZ9,99.
+           05 FILLER               PIC X(02).
+           05 DET-DECTOS           PIC ZZZ9,99.
+           05 FILLER               PIC X(02).
+           05 DET-OCORRENCIA       PIC X(13).
+           05 FILLER               PIC X(17).
+
+       01  REG-TOTAIS.
+           05 FILLER               PIC X(20).
+           05 TOT-LIT              PIC X(30).
+           05 TOT-VALOR            PIC ZZZZZZ9.
+           05 FILLER               PIC X(63).
+
+      *----------------------------------------------------------------*
+      *                    REGISTRO DE REJEITOS                        *
+      *----------------------------------------------------------------*
+
+           FD  REJEITOS
+               BLOCK CONTAINS 0 RECORDS
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORD IS STANDARD
+               RECORDING MODE IS F.
+
+       01  REG-REJEITO.
+           05 REJ-CODFUN-M         PIC 9(04).
+           05 FILLER               PIC X(02).
+           05 REJ-CAMPO            PIC X(10).
+           05 FILLER               PIC X(02).
+           05 REJ-MOTIVO           PIC X(40).
+           05 FILLER               PIC X(22).
+
+      *----------------------------------------------------------------*
+      *              REGISTRO DE CHECKPOINT / RESTART                  *
+      *----------------------------------------------------------------*
+
+           FD  CHECKPOINT
+               BLOCK CONTAINS 0 RECORDS
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORD IS STANDARD
+               RECORDING MODE IS F.
+
+       01  REG-CHECKPOINT.
+           05 CKPT-CODFUN-A        PIC 9(04).
+           05 CKPT-CODFUN-M        PIC 9(04).
+           05 CKPT-LIDOS           PIC 9(07).
+           05 CKPT-GRAVADOS        PIC 9(07).
+           05 CKPT-QTD-INCLUSOES   PIC 9(07).
+           05 CKPT-QTD-ALTERACOES  PIC 9(07).
+           05 CKPT-QTD-EXCLUSOES   PIC 9(07).
+           05 CKPT-QTD-REJEITOS    PIC 9(07).
+           05 CKPT-QTD-INALTERADOS PIC 9(07).
+           05 CKPT-PAG             PIC 9(07).
+           05 FILLER               PIC X(16).
 
+      *----------------------------------------------------------------*
+      *          REGISTRO DE AUDITORIA (ANTES/DEPOIS DO MOVIMENTO)     *
+      *----------------------------------------------------------------*
+
+           FD  AUDITORIA
+               BLOCK CONTAINS 0 RECORDS
+               RECORD CONTAINS 180 CHARACTERS
+               LABEL RECORD IS STANDARD
+               RECORDING MODE IS F.
+
+       01  REG-AUDITORIA.
+           05 AUD-CODFUN           PIC 9(04).
+           05 AUD-OCORRENCIA       PIC X(09).
+           05 AUD-DATA-HORA        PIC X(14).
+           05 AUD-NOME-ANTES       PIC X(35).
+           05 AUD-FUNCA-ANTES      PIC X(20).
+           05 AUD-SALARIO-ANTES    PIC 9(04)V99.
+           05 AUD-VENCTOS-ANTES    PIC 9(04)V99.
+           05 AUD-DECTOS-ANTES     PIC 9(04)V99.
+           05 AUD-NOME-DEPOIS      PIC X(35).
+           05 AUD-FUNCA-DEPOIS     PIC X(20).
+           05 AUD-SALARIO-DEPOIS   PIC 9(04)V99.
+           05 AUD-VENCTOS-DEPOIS   PIC 9(04)V99.
+           05 AUD-DECTOS-DEPOIS    PIC 9(04)V99.
+           05 FILLER               PIC X(07).
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                                         SECTION.
@@ -127,11 +238,107 @@
        77  FS-CADMOVTO         PIC 9(02)   VALUE ZEROS.
        77  FS-CADFUNCN         PIC 9(02)   VALUE ZEROS.
        77  FS-RELATO           PIC 9(02)   VALUE ZEROS.
+       77  FS-REJEITOS         PIC 9(02)   VALUE ZEROS.
+       77  FS-CHECKPT          PIC 9(02)   VALUE ZEROS.
+       77  FS-AUDITORIA        PIC 9(02)   VALUE ZEROS.
        77  WS-LER              PIC X(20)   VALUE "CAD".
        77  ID-OCORRENCIA       PIC X(30)   VALUE SPACES.
-       77  WS-LIDOS            PIC 9(02)   VALUE ZEROS.
-       77  WS-GRAVADOS         PIC 9(02)   VALUE ZEROS.
-       77  WS-PAG              PIC 9(02)   VALUE ZEROS.
+       77  WS-LIDOS            PIC 9(07)   VALUE ZEROS.
+       77  WS-GRAVADOS         PIC 9(07)   VALUE ZEROS.
+       77  WS-PAG              PIC 9(07)   VALUE ZEROS.
+       77  WS-QTD-EXCLUSOES    PIC 9(07)   VALUE ZEROS.
+       77  WS-QTD-REJEITOS     PIC 9(07)   VALUE ZEROS.
+       77  WS-QTD-INCLUSOES    PIC 9(07)   VALUE ZEROS.
+       77  WS-QTD-ALTERACOES   PIC 9(07)   VALUE ZEROS.
+       77  WS-QTD-INALTERADOS  PIC 9(07)   VALUE ZEROS.
+
+      *------- validacao do movimento corrente (CADMOVTO) -------------*
+       77  WS-MOV-STATUS       PIC X(01)   VALUE 'V'.
+           88 MOV-VALIDO                   VALUE 'V'.
+           88 MOV-INVALIDO                 VALUE 'I'.
+       77  WS-CAMPO-REJEITADO  PIC X(10)   VALUE SPACES.
+       77  WS-MOTIVO-REJEICAO  PIC X(40)   VALUE SPACES.
+
+      *------- controle de sequencia/duplicidade de CADMOVTO ----------*
+       77  WS-ULTIMO-CODFUN-M  PIC 9(04)   VALUE ZEROS.
+       77  WS-CADMOVTO-STATUS  PIC X(01)   VALUE 'N'.
+           88 CADMOVTO-OK                  VALUE 'S'.
+           88 CADMOVTO-PENDENTE            VALUE 'N'.
+
+      *------- controle de checkpoint/restart do merge CADFUNCA -------*
+       77  WS-CHECKPT-PATH     PIC X(40)   VALUE "C:\FILES\CHECKPT.dat".
+       77  WS-CHECKPT-INTERVALO PIC 9(04)  VALUE 0010.
+       77  WS-CALL-STATUS      PIC S9(09) COMP-5 VALUE ZERO.
+       77  WS-CALL-STATUS-DEL  PIC S9(09) COMP-5 VALUE ZERO.
+       77  WS-CKPT-CODFUN-A    PIC 9(04)   VALUE ZEROS.
+       77  WS-CKPT-CODFUN-M    PIC 9(04)   VALUE ZEROS.
+       77  WS-CODFUN-A-PROCESSADO PIC 9(04) VALUE ZEROS.
+       77  WS-CODFUN-M-PROCESSADO PIC 9(04) VALUE ZEROS.
+       77  WS-RESTART          PIC X(01)   VALUE 'N'.
+           88 HOUVE-RESTART                VALUE 'S'.
+           88 NAO-HOUVE-RESTART            VALUE 'N'.
+
+      *------- rotacao de CADFUNCN para CADFUNCA do proximo ciclo -----*
+       77  WS-CADFUNCA-PATH    PIC X(40)
+                               VALUE "C:\FILES\CADFUNCA.dat".
+       77  WS-CADFUNCN-PATH    PIC X(40)
+                               VALUE "C:\FILES\CADFUNCN.dat".
+       01  WS-BACKUP-PATH.
+           05 FILLER           PIC X(19)
+                               VALUE "C:\FILES\CADFUNCA.".
+           05 WS-BKP-ANO       PIC 9(04).
+           05 WS-BKP-MES       PIC 9(02).
+           05 WS-BKP-DIA       PIC 9(02).
+           05 WS-BKP-HH        PIC 9(02).
+           05 WS-BKP-MM        PIC 9(02).
+           05 WS-BKP-SS        PIC 9(02).
+           05 FILLER           PIC X(04) VALUE ".BAK".
+
+      *------- data/hora do sistema, quebrada por indice (PROG0001) ---*
+       77  WS-DATETIME         PIC X(21).
+
+       01  WS-DATA-SISTEMA.
+           05 WS-DATA-ANO      PIC 9(04).
+           05 WS-DATA-MES      PIC 9(02).
+           05 WS-DATA-DIA      PIC 9(02).
+           05 WS-HORA-HH       PIC 9(02).
+           05 WS-HORA-MM       PIC 9(02).
+           05 WS-HORA-SS       PIC 9(02).
+
+       01  WS-DATA-EDITADA.
+           05 WS-DATA-ED-DIA   PIC 9(02).
+           05 FILLER           PIC X       VALUE '/'.
+           05 WS-DATA-ED-MES   PIC 9(02).
+           05 FILLER           PIC X       VALUE '/'.
+           05 WS-DATA-ED-ANO   PIC 9(04).
+
+      *------- area de montagem da trilha de auditoria (req 008) ------*
+       01  WS-AUD-DETALHE.
+           05 WS-AUD-CODFUN        PIC 9(04).
+           05 WS-AUD-NOME-ANTES    PIC X(35).
+           05 WS-AUD-FUNCA-ANTES   PIC X(20).
+           05 WS-AUD-SALARIO-ANTES PIC 9(04)V99.
+           05 WS-AUD-VENCTOS-ANTES PIC 9(04)V99.
+           05 WS-AUD-DECTOS-ANTES  PIC 9(04)V99.
+           05 WS-AUD-NOME-DEPOIS    PIC X(35).
+           05 WS-AUD-FUNCA-DEPOIS   PIC X(20).
+           05 WS-AUD-SALARIO-DEPOIS PIC 9(04)V99.
+           05 WS-AUD-VENCTOS-DEPOIS PIC 9(04)V99.
+           05 WS-AUD-DECTOS-DEPOIS  PIC 9(04)V99.
+
+      *------- valores editados para exibicao em DISPLAY (req 007) ----*
+       77  WS-DISP-SALARIO     PIC ZZZ9,99.
+       77  WS-DISP-VENCTOS     PIC ZZZ9,99.
+       77  WS-DISP-DECTOS      PIC ZZZ9,99.
+
+      *------- area de montagem da linha de detalhe do RELATO ---------*
+       01  WS-REL-DETALHE.
+           05 WS-REL-CODFUN    PIC 9(04).
+           05 WS-REL-NOME      PIC X(35).
+           05 WS-REL-FUNCA     PIC X(20).
+           05 WS-REL-SALARIO   PIC 9(04)V99.
+           05 WS-REL-VENCTOS   PIC 9(04)V99.
+           05 WS-REL-DECTOS    PIC 9(04)V99.
 
       *================================================================*
        PROCEDURE DIVISION.
@@ -163,7 +370,13 @@
                    DISPLAY "--------------------------------"
                    STOP RUN.
 
-               OPEN OUTPUT CADFUNCN
+               PERFORM 12-VERIFICAR-CHECKPOINT.
+
+               IF HOUVE-RESTART
+                   OPEN EXTEND CADFUNCN
+               ELSE
+                   OPEN OUTPUT CADFUNCN
+               END-IF
                IF FS-CADFUNCN NOT EQUAL ZEROS
                    DISPLAY "--------------------------------"
                    DISPLAY "ERRO AO ABRIR O ARQUIVO CADFUNCA"
@@ -171,6 +384,49 @@
                    DISPLAY "--------------------------------"
                    STOP RUN.
 
+               IF HOUVE-RESTART
+                   OPEN EXTEND RELATO
+               ELSE
+                   OPEN OUTPUT RELATO
+               END-IF
+               IF FS-RELATO NOT EQUAL ZEROS
+                   DISPLAY "--------------------------------"
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO RELATORIO"
+                   DISPLAY "FILE STATUS = " FS-RELATO
+                   DISPLAY "--------------------------------"
+                   STOP RUN.
+
+               IF HOUVE-RESTART
+                   OPEN EXTEND REJEITOS
+               ELSE
+                   OPEN OUTPUT REJEITOS
+               END-IF
+               IF FS-REJEITOS NOT EQUAL ZEROS
+                   DISPLAY "--------------------------------"
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO REJEITOS"
+                   DISPLAY "FILE STATUS = " FS-REJEITOS
+                   DISPLAY "--------------------------------"
+                   STOP RUN.
+
+               IF HOUVE-RESTART
+                   OPEN EXTEND AUDITORIA
+               ELSE
+                   OPEN OUTPUT AUDITORIA
+               END-IF
+               IF FS-AUDITORIA NOT EQUAL ZEROS
+                   DISPLAY "--------------------------------"
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO AUDITORIA"
+                   DISPLAY "FILE STATUS = " FS-AUDITORIA
+                   DISPLAY "--------------------------------"
+                   STOP RUN.
+
+               PERFORM 05-OBTER-DATA-SISTEMA.
+               PERFORM 15-IMPRIMIR-CABECALHO.
+
+               IF HOUVE-RESTART
+                   PERFORM 14-AVANCAR-PARA-CHECKPOINT
+               END-IF.
+
       *         PERFORM 20-LERCADFUNCA.
       *         PERFORM 30-LERCADMOVTO.
 
@@ -178,6 +434,217 @@
            10-ABRIR-ARQUIVOS-FIM.  EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+           12-VERIFICAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+               SET NAO-HOUVE-RESTART TO TRUE
+
+               OPEN INPUT CHECKPOINT
+               IF FS-CHECKPT EQUAL ZEROS
+                   READ CHECKPOINT
+                       AT END SET NAO-HOUVE-RESTART TO TRUE
+                       NOT AT END PERFORM 12A-CARREGAR-CHECKPOINT
+                   END-READ
+                   CLOSE CHECKPOINT
+               END-IF.
+
+      *----------------------------------------------------------------*
+           12-VERIFICAR-CHECKPOINT-FIM.    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           12A-CARREGAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+               SET HOUVE-RESTART TO TRUE
+               MOVE CKPT-CODFUN-A TO WS-CKPT-CODFUN-A
+               MOVE CKPT-CODFUN-M TO WS-CKPT-CODFUN-M
+               MOVE CKPT-LIDOS TO WS-LIDOS
+               MOVE CKPT-GRAVADOS TO WS-GRAVADOS
+               MOVE CKPT-QTD-INCLUSOES TO WS-QTD-INCLUSOES
+               MOVE CKPT-QTD-ALTERACOES TO WS-QTD-ALTERACOES
+               MOVE CKPT-QTD-EXCLUSOES TO WS-QTD-EXCLUSOES
+               MOVE CKPT-QTD-REJEITOS TO WS-QTD-REJEITOS
+               MOVE CKPT-QTD-INALTERADOS TO WS-QTD-INALTERADOS
+               MOVE CKPT-PAG TO WS-PAG
+               MOVE CKPT-CODFUN-A TO WS-CODFUN-A-PROCESSADO
+               MOVE CKPT-CODFUN-M TO WS-CODFUN-M-PROCESSADO
+               MOVE CKPT-CODFUN-M TO WS-ULTIMO-CODFUN-M
+               DISPLAY "CHECKPOINT ENCONTRADO - REINICIANDO A PARTIR DE"
+               DISPLAY "CODFUN-A =" WS-CKPT-CODFUN-A
+               DISPLAY "CODFUN-M =" WS-CKPT-CODFUN-M.
+
+      *----------------------------------------------------------------*
+           12A-CARREGAR-CHECKPOINT-FIM.    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           14-AVANCAR-PARA-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+               PERFORM 14A-PULAR-CADFUNCA
+               PERFORM UNTIL CODFUN-A > WS-CKPT-CODFUN-A
+                   PERFORM 14A-PULAR-CADFUNCA
+               END-PERFORM
+
+               PERFORM 14B-PULAR-CADMOVTO
+               PERFORM UNTIL CODFUN-M > WS-CKPT-CODFUN-M
+                   PERFORM 14B-PULAR-CADMOVTO
+               END-PERFORM.
+
+      *----------------------------------------------------------------*
+           14-AVANCAR-PARA-CHECKPOINT-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           14A-PULAR-CADFUNCA.
+      *----------------------------------------------------------------*
+
+               READ CADFUNCA AT END SET ENDOFFILE TO TRUE.
+               IF FS-CADFUNCA EQUAL 10
+                   MOVE 9999 TO CODFUN-A
+               ELSE
+                   IF FS-CADFUNCA NOT EQUAL ZEROS
+                       DISPLAY "ERRO AO LER CADFUNCA (RESTART) = "
+                               FS-CADFUNCA
+                       MOVE 99 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+           14A-PULAR-CADFUNCA-FIM.     EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           14B-PULAR-CADMOVTO.
+      *----------------------------------------------------------------*
+
+               READ CADMOVTO AT END SET ENDOFFILE TO TRUE.
+               IF FS-CADMOVTO EQUAL 10
+                   MOVE 9999 TO CODFUN-M
+               ELSE
+                   IF FS-CADMOVTO NOT EQUAL ZEROS
+                       DISPLAY "ERRO AO LER CADMOVTO (RESTART) = "
+                               FS-CADMOVTO
+                       MOVE 99 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+           14B-PULAR-CADMOVTO-FIM.     EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           16-GRAVAR-CHECKPOINT-SE-NECESSARIO.
+      *----------------------------------------------------------------*
+
+               IF FUNCTION MOD(WS-LIDOS, WS-CHECKPT-INTERVALO) = 0
+                   PERFORM 16A-GRAVAR-CHECKPOINT
+               END-IF.
+
+      *----------------------------------------------------------------*
+           16-GRAVAR-CHECKPOINT-SE-NECESSARIO-FIM.    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           16A-GRAVAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+               OPEN OUTPUT CHECKPOINT
+               IF FS-CHECKPT EQUAL ZEROS
+                   MOVE SPACES TO REG-CHECKPOINT
+                   MOVE WS-CODFUN-A-PROCESSADO TO CKPT-CODFUN-A
+                   MOVE WS-CODFUN-M-PROCESSADO TO CKPT-CODFUN-M
+                   MOVE WS-LIDOS TO CKPT-LIDOS
+                   MOVE WS-GRAVADOS TO CKPT-GRAVADOS
+                   MOVE WS-QTD-INCLUSOES TO CKPT-QTD-INCLUSOES
+                   MOVE WS-QTD-ALTERACOES TO CKPT-QTD-ALTERACOES
+                   MOVE WS-QTD-EXCLUSOES TO CKPT-QTD-EXCLUSOES
+                   MOVE WS-QTD-REJEITOS TO CKPT-QTD-REJEITOS
+                   MOVE WS-QTD-INALTERADOS TO CKPT-QTD-INALTERADOS
+                   MOVE WS-PAG TO CKPT-PAG
+                   WRITE REG-CHECKPOINT
+                   CLOSE CHECKPOINT
+               END-IF.
+
+      *----------------------------------------------------------------*
+           16A-GRAVAR-CHECKPOINT-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           05-OBTER-DATA-SISTEMA.
+      *----------------------------------------------------------------*
+
+               MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+
+               MOVE WS-DATETIME(1:4)  TO WS-DATA-ANO
+               MOVE WS-DATETIME(5:2)  TO WS-DATA-MES
+               MOVE WS-DATETIME(7:2)  TO WS-DATA-DIA
+               MOVE WS-DATETIME(9:2)  TO WS-HORA-HH
+               MOVE WS-DATETIME(11:2) TO WS-HORA-MM
+               MOVE WS-DATETIME(13:2) TO WS-HORA-SS
+
+               MOVE WS-DATA-DIA TO WS-DATA-ED-DIA
+               MOVE WS-DATA-MES TO WS-DATA-ED-MES
+               MOVE WS-DATA-ANO TO WS-DATA-ED-ANO.
+
+      *----------------------------------------------------------------*
+           05-OBTER-DATA-SISTEMA-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           15-IMPRIMIR-CABECALHO.
+      *----------------------------------------------------------------*
+
+               ADD 1 TO WS-PAG
+
+               MOVE SPACES TO REG-CAB1
+               MOVE "RELATORIO DE ATUALIZACAO CADASTRAL - FOLHA DE PAG"
+                    TO CAB1-TEXTO
+               MOVE "DATA: " TO CAB1-LIT-DATA
+               MOVE WS-DATA-EDITADA TO CAB1-DATA
+               WRITE REG-CAB1
+
+               MOVE SPACES TO REG-CAB2
+               MOVE "PAGINA: " TO CAB2-LIT-PAG
+               MOVE WS-PAG TO CAB2-PAGINA
+               WRITE REG-CAB2
+
+               MOVE SPACES TO REG-TITULO
+               MOVE "CODFUN" TO TIT-CODFUN
+               MOVE "NOME" TO TIT-NOME
+               MOVE "FUNCAO" TO TIT-FUNCA
+               MOVE "SALARIO" TO TIT-SALARIO
+               MOVE "VENCTOS" TO TIT-VENCTOS
+               MOVE "DECTOS" TO TIT-DECTOS
+               MOVE "OCORRENCIA" TO TIT-OCORRENCIA
+               WRITE REG-TITULO.
+
+      *----------------------------------------------------------------*
+           15-IMPRIMIR-CABECALHO-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           800-GRAVA-RELATO-DETALHE.
+      *----------------------------------------------------------------*
+
+               MOVE SPACES TO REG-RELATO
+               MOVE WS-REL-CODFUN    TO DET-CODFUN
+               MOVE WS-REL-NOME      TO DET-NOME
+               MOVE WS-REL-FUNCA     TO DET-FUNCA
+               MOVE WS-REL-SALARIO   TO DET-SALARIO
+               MOVE WS-REL-VENCTOS   TO DET-VENCTOS
+               MOVE WS-REL-DECTOS    TO DET-DECTOS
+               MOVE ID-OCORRENCIA    TO DET-OCORRENCIA
+               WRITE REG-RELATO.
+
+      *----------------------------------------------------------------*
+           800-GRAVA-RELATO-DETALHE-FIM.   EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *                         LER ARQUIVOS                           *
       *----------------------------------------------------------------*
@@ -195,6 +662,9 @@
                        DISPLAY FS-CADFUNCA
                        MOVE 99 TO RETURN-CODE
                        STOP RUN
+                   ELSE
+                       ADD 1 TO WS-LIDOS
+                   END-IF
                END-IF.
 
       *----------------------------------------------------------------*
@@ -205,19 +675,72 @@
            30-LERCADMOVTO.
       *----------------------------------------------------------------*
 
+               SET CADMOVTO-PENDENTE TO TRUE
+               PERFORM UNTIL CADMOVTO-OK
+                   PERFORM 30A-LER-UM-CADMOVTO
+               END-PERFORM.
+
+      *----------------------------------------------------------------*
+           30-LERCADMOVTO-FIM.     EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           30A-LER-UM-CADMOVTO.
+      *----------------------------------------------------------------*
+
                READ CADMOVTO AT END SET ENDOFFILE TO TRUE.
                IF FS-CADMOVTO EQUAL 10
                    MOVE 9999 TO CODFUN-M
+                   SET CADMOVTO-OK TO TRUE
                ELSE
                    IF FS-CADMOVTO NOT EQUAL ZEROS
                        DISPLAY "ERRO AO LER O ARQUIVO CADMOVTO = "
                        DISPLAY FS-CADMOVTO
                        MOVE 99 TO RETURN-CODE
                        STOP RUN
+                   ELSE
+                       ADD 1 TO WS-LIDOS
+                       PERFORM 35-VALIDAR-SEQUENCIA-CADMOVTO
+                       IF MOV-VALIDO
+                           MOVE CODFUN-M TO WS-ULTIMO-CODFUN-M
+                           SET CADMOVTO-OK TO TRUE
+                       ELSE
+                           PERFORM 900-GRAVA-REJEITO
+                           PERFORM 500-LISTAR-INVALIDO-MOV
+                       END-IF
+                   END-IF
                END-IF.
 
       *----------------------------------------------------------------*
-           30-LERCADMOVTO-FIM.     EXIT.
+           30A-LER-UM-CADMOVTO-FIM.     EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           35-VALIDAR-SEQUENCIA-CADMOVTO.
+      *----------------------------------------------------------------*
+
+               SET MOV-VALIDO TO TRUE
+               MOVE SPACES TO WS-CAMPO-REJEITADO
+               MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+               IF WS-ULTIMO-CODFUN-M NOT EQUAL ZEROS
+                   IF CODFUN-M EQUAL WS-ULTIMO-CODFUN-M
+                       SET MOV-INVALIDO TO TRUE
+                       MOVE "CODFUN-M" TO WS-CAMPO-REJEITADO
+                       MOVE "CODFUN-M DUPLICADO EM CADMOVTO"
+                            TO WS-MOTIVO-REJEICAO
+                   ELSE
+                       IF CODFUN-M < WS-ULTIMO-CODFUN-M
+                           SET MOV-INVALIDO TO TRUE
+                           MOVE "CODFUN-M" TO WS-CAMPO-REJEITADO
+                           MOVE "CADMOVTO FORA DE SEQUENCIA"
+                                TO WS-MOTIVO-REJEICAO
+                       END-IF
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+           35-VALIDAR-SEQUENCIA-CADMOVTO-FIM.     EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -252,6 +775,8 @@
 
                PERFORM 100-EXECUTAR-ACOES.
 
+               PERFORM 16-GRAVAR-CHECKPOINT-SE-NECESSARIO.
+
                IF FS-CADMOVTO NOT EQUAL 10
                    MOVE 'MOV' TO WS-LER
                ELSE
@@ -269,20 +794,51 @@
       *----------------------------------------------------------------*
 
                IF CODFUN-A EQUAL CODFUN-M
-                   EVALUATE TIPO-M
-                       WHEN 'A' PERFORM 200-ROTINA-A
-                       WHEN 'E' PERFORM 400-LISTAR-EXCLUIDO-CAD
-                       WHEN 'I' PERFORM 500-LISTAR-INVALIDO-MOV
-                   END-EVALUATE
-                   EXIT.
-
-               IF CODFUN-A < CODFUN-M
-                   PERFORM 300-ROTINA-I-CAD
-               ELSE
-                   IF TIPO-M NOT EQUALS 'A' AND 'E'
-                       PERFORM 700-VALIDA-MOV
+                   PERFORM 750-VALIDAR-MOVIMENTO
+                   IF MOV-VALIDO
+                       EVALUATE TIPO-M
+                           WHEN 'A' PERFORM 200-ROTINA-A
+                           WHEN 'E' PERFORM 400-LISTAR-EXCLUIDO-CAD
+                           WHEN OTHER
+                               MOVE "TIPO-M" TO WS-CAMPO-REJEITADO
+                               MOVE "INCLUSAO PARA CODFUN JA CADASTRADO"
+                                   TO WS-MOTIVO-REJEICAO
+                               PERFORM 900-GRAVA-REJEITO
+                               PERFORM 500-LISTAR-INVALIDO-MOV
+                               PERFORM 300-ROTINA-I-CAD
+                       END-EVALUATE
                    ELSE
+                       PERFORM 900-GRAVA-REJEITO
                        PERFORM 500-LISTAR-INVALIDO-MOV
+                       PERFORM 300-ROTINA-I-CAD
+                   END-IF
+                   MOVE CODFUN-A TO WS-CODFUN-A-PROCESSADO
+                   MOVE CODFUN-M TO WS-CODFUN-M-PROCESSADO
+                   MOVE ZEROS TO CODFUN-A
+                   MOVE ZEROS TO CODFUN-M
+               ELSE
+                   IF CODFUN-A < CODFUN-M
+                       PERFORM 300-ROTINA-I-CAD
+                       MOVE CODFUN-A TO WS-CODFUN-A-PROCESSADO
+                       MOVE ZEROS TO CODFUN-A
+                   ELSE
+                       IF TIPO-M NOT EQUAL 'A' AND 'E'
+                           PERFORM 750-VALIDAR-MOVIMENTO
+                           IF MOV-VALIDO
+                               PERFORM 700-VALIDA-MOV
+                           ELSE
+                               PERFORM 900-GRAVA-REJEITO
+                               PERFORM 500-LISTAR-INVALIDO-MOV
+                           END-IF
+                       ELSE
+                           MOVE "TIPO-M" TO WS-CAMPO-REJEITADO
+                           MOVE "ALTERACAO/EXCLUSAO CODFUN INEXISTENTE"
+                               TO WS-MOTIVO-REJEICAO
+                           PERFORM 900-GRAVA-REJEITO
+                           PERFORM 500-LISTAR-INVALIDO-MOV
+                       END-IF
+                       MOVE CODFUN-M TO WS-CODFUN-M-PROCESSADO
+                       MOVE ZEROS TO CODFUN-M
                    END-IF
                END-IF.
 
@@ -300,12 +856,162 @@
 
            700-VALIDA-MOV-FIM.     EXIT.
 
+      *----------------------------------------------------------------*
+           750-VALIDAR-MOVIMENTO.
+      *----------------------------------------------------------------*
+
+               SET MOV-VALIDO TO TRUE
+               MOVE SPACES TO WS-CAMPO-REJEITADO
+               MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+               EVALUATE TIPO-M
+                   WHEN 'A'
+                   WHEN 'E'
+                   WHEN 'I'
+                       CONTINUE
+                   WHEN OTHER
+                       SET MOV-INVALIDO TO TRUE
+                       MOVE "TIPO-M" TO WS-CAMPO-REJEITADO
+                       MOVE "TIPO DE MOVIMENTO DESCONHECIDO"
+                            TO WS-MOTIVO-REJEICAO
+               END-EVALUATE
+
+               IF MOV-VALIDO AND SALARIO-M NOT NUMERIC
+                   SET MOV-INVALIDO TO TRUE
+                   MOVE "SALARIO-M" TO WS-CAMPO-REJEITADO
+                   MOVE "SALARIO COM CONTEUDO NAO NUMERICO"
+                        TO WS-MOTIVO-REJEICAO
+               END-IF
+
+               IF MOV-VALIDO AND VENCTOS-M NOT NUMERIC
+                   SET MOV-INVALIDO TO TRUE
+                   MOVE "VENCTOS-M" TO WS-CAMPO-REJEITADO
+                   MOVE "VENCIMENTO COM CONTEUDO NAO NUMERICO"
+                        TO WS-MOTIVO-REJEICAO
+               END-IF
+
+               IF MOV-VALIDO AND DECTOS-M NOT NUMERIC
+                   SET MOV-INVALIDO TO TRUE
+                   MOVE "DECTOS-M" TO WS-CAMPO-REJEITADO
+                   MOVE "DESCONTO COM CONTEUDO NAO NUMERICO"
+                        TO WS-MOTIVO-REJEICAO
+               END-IF.
+
+      *----------------------------------------------------------------*
+           750-VALIDAR-MOVIMENTO-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           900-GRAVA-REJEITO.
+      *----------------------------------------------------------------*
+
+               MOVE SPACES TO REG-REJEITO
+               MOVE CODFUN-M         TO REJ-CODFUN-M
+               MOVE WS-CAMPO-REJEITADO TO REJ-CAMPO
+               MOVE WS-MOTIVO-REJEICAO TO REJ-MOTIVO
+               WRITE REG-REJEITO.
+
+      *----------------------------------------------------------------*
+           900-GRAVA-REJEITO-FIM.      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           950-GRAVA-AUDITORIA.
+      *----------------------------------------------------------------*
+
+               MOVE SPACES TO REG-AUDITORIA
+               MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+
+               MOVE WS-AUD-CODFUN         TO AUD-CODFUN
+               MOVE ID-OCORRENCIA         TO AUD-OCORRENCIA
+               MOVE WS-DATETIME(1:14)     TO AUD-DATA-HORA
+               MOVE WS-AUD-NOME-ANTES     TO AUD-NOME-ANTES
+               MOVE WS-AUD-FUNCA-ANTES    TO AUD-FUNCA-ANTES
+               MOVE WS-AUD-SALARIO-ANTES  TO AUD-SALARIO-ANTES
+               MOVE WS-AUD-VENCTOS-ANTES  TO AUD-VENCTOS-ANTES
+               MOVE WS-AUD-DECTOS-ANTES   TO AUD-DECTOS-ANTES
+               MOVE WS-AUD-NOME-DEPOIS    TO AUD-NOME-DEPOIS
+               MOVE WS-AUD-FUNCA-DEPOIS   TO AUD-FUNCA-DEPOIS
+               MOVE WS-AUD-SALARIO-DEPOIS TO AUD-SALARIO-DEPOIS
+               MOVE WS-AUD-VENCTOS-DEPOIS TO AUD-VENCTOS-DEPOIS
+               MOVE WS-AUD-DECTOS-DEPOIS  TO AUD-DECTOS-DEPOIS
+
+               WRITE REG-AUDITORIA.
+
+      *----------------------------------------------------------------*
+           950-GRAVA-AUDITORIA-FIM.   EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           400-LISTAR-EXCLUIDO-CAD.
+      *----------------------------------------------------------------*
+
+               MOVE "EXCLUSAO" TO ID-OCORRENCIA
+               ADD 1 TO WS-QTD-EXCLUSOES
+
+               MOVE SALARIO-A TO WS-DISP-SALARIO
+               MOVE VENCTOS-A TO WS-DISP-VENCTOS
+               MOVE DECTOS-A  TO WS-DISP-DECTOS
+               DISPLAY "EXCLUIDO =" CODFUN-A " " NOME-A " " FUNCA-A
+                       " " WS-DISP-SALARIO " " WS-DISP-VENCTOS
+                       " " WS-DISP-DECTOS
+               DISPLAY "REGISTRO EXCLUIDO DO CADASTRO, CODFUN = "
+                       CODFUN-A
+
+               MOVE CODFUN-A  TO WS-REL-CODFUN
+               MOVE NOME-A    TO WS-REL-NOME
+               MOVE FUNCA-A   TO WS-REL-FUNCA
+               MOVE SALARIO-A TO WS-REL-SALARIO
+               MOVE VENCTOS-A TO WS-REL-VENCTOS
+               MOVE DECTOS-A  TO WS-REL-DECTOS
+               PERFORM 800-GRAVA-RELATO-DETALHE.
+
+               MOVE SPACES TO WS-AUD-DETALHE
+               MOVE ZEROS TO WS-AUD-SALARIO-DEPOIS
+               MOVE ZEROS TO WS-AUD-VENCTOS-DEPOIS
+               MOVE ZEROS TO WS-AUD-DECTOS-DEPOIS
+               MOVE CODFUN-A  TO WS-AUD-CODFUN
+               MOVE NOME-A    TO WS-AUD-NOME-ANTES
+               MOVE FUNCA-A   TO WS-AUD-FUNCA-ANTES
+               MOVE SALARIO-A TO WS-AUD-SALARIO-ANTES
+               MOVE VENCTOS-A TO WS-AUD-VENCTOS-ANTES
+               MOVE DECTOS-A  TO WS-AUD-DECTOS-ANTES
+               PERFORM 950-GRAVA-AUDITORIA.
+
+      *----------------------------------------------------------------*
+           400-LISTAR-EXCLUIDO-CAD-FIM.    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+           500-LISTAR-INVALIDO-MOV.
+      *----------------------------------------------------------------*
+
+               MOVE "REJEITADO" TO ID-OCORRENCIA
+               ADD 1 TO WS-QTD-REJEITOS
+               DISPLAY "MOVIMENTO INVALIDO - CODFUN =" CODFUN-M
+                       " TIPO =" TIPO-M
+               DISPLAY "REGISTRO REJEITADO, NAO APLICADO AO CADASTRO"
+
+               MOVE CODFUN-M  TO WS-REL-CODFUN
+               MOVE NOME-M    TO WS-REL-NOME
+               MOVE FUNCA-M   TO WS-REL-FUNCA
+               MOVE SALARIO-M TO WS-REL-SALARIO
+               MOVE VENCTOS-M TO WS-REL-VENCTOS
+               MOVE DECTOS-M  TO WS-REL-DECTOS
+               PERFORM 800-GRAVA-RELATO-DETALHE.
+
+      *----------------------------------------------------------------*
+           500-LISTAR-INVALIDO-MOV-FIM.    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
            300-ROTINA-I-CAD.
       *----------------------------------------------------------------*
 
                MOVE REG-CADFUNCA TO REG-CADFUNCN
-               WRITE REG-CADFUNCN.
+               WRITE REG-CADFUNCN
+               ADD 1 TO WS-GRAVADOS
+               ADD 1 TO WS-QTD-INALTERADOS.
 
       *----------------------------------------------------------------*
            300-ROTINA-I-CAD-FIM.   EXIT.
@@ -315,6 +1021,8 @@
            600-ROTINA-I-MOV.
       *----------------------------------------------------------------*
 
+               MOVE "INCLUSAO" TO ID-OCORRENCIA
+
                MOVE CODFUN-M TO CODFUN-N
                MOVE NOME-M TO NOME-N
                MOVE FUNCA-M TO FUNCA-N
@@ -323,8 +1031,36 @@
                MOVE  DECTOS-M TO DECTOS-N
 
                WRITE REG-CADFUNCN
-               DISPLAY "INCLUIDO =" REG-CADFUNCN
-               DISPLAY "REGISTRO INCLUIDO COM SUCESSO".
+               ADD 1 TO WS-GRAVADOS
+               ADD 1 TO WS-QTD-INCLUSOES
+
+               MOVE SALARIO-N TO WS-DISP-SALARIO
+               MOVE VENCTOS-N TO WS-DISP-VENCTOS
+               MOVE DECTOS-N  TO WS-DISP-DECTOS
+               DISPLAY "INCLUIDO =" CODFUN-N " " NOME-N " " FUNCA-N
+                       " " WS-DISP-SALARIO " " WS-DISP-VENCTOS
+                       " " WS-DISP-DECTOS
+               DISPLAY "REGISTRO INCLUIDO COM SUCESSO"
+
+               MOVE CODFUN-N  TO WS-REL-CODFUN
+               MOVE NOME-N    TO WS-REL-NOME
+               MOVE FUNCA-N   TO WS-REL-FUNCA
+               MOVE SALARIO-N TO WS-REL-SALARIO
+               MOVE VENCTOS-N TO WS-REL-VENCTOS
+               MOVE DECTOS-N  TO WS-REL-DECTOS
+               PERFORM 800-GRAVA-RELATO-DETALHE.
+
+               MOVE SPACES TO WS-AUD-DETALHE
+               MOVE ZEROS TO WS-AUD-SALARIO-ANTES
+               MOVE ZEROS TO WS-AUD-VENCTOS-ANTES
+               MOVE ZEROS TO WS-AUD-DECTOS-ANTES
+               MOVE CODFUN-N  TO WS-AUD-CODFUN
+               MOVE NOME-N    TO WS-AUD-NOME-DEPOIS
+               MOVE FUNCA-N   TO WS-AUD-FUNCA-DEPOIS
+               MOVE SALARIO-N TO WS-AUD-SALARIO-DEPOIS
+               MOVE VENCTOS-N TO WS-AUD-VENCTOS-DEPOIS
+               MOVE DECTOS-N  TO WS-AUD-DECTOS-DEPOIS
+               PERFORM 950-GRAVA-AUDITORIA.
 
       *----------------------------------------------------------------*
            600-ROTINA-I-MOV-FIM.        EXIT.
@@ -334,7 +1070,21 @@
            200-ROTINA-A.
       *----------------------------------------------------------------*
                MOVE "ALTERACAO" TO ID-OCORRENCIA
-               DISPLAY "ANTES = " REG-CADFUNCA
+
+               MOVE SALARIO-A TO WS-DISP-SALARIO
+               MOVE VENCTOS-A TO WS-DISP-VENCTOS
+               MOVE DECTOS-A  TO WS-DISP-DECTOS
+               DISPLAY "ANTES = " CODFUN-A " " NOME-A " " FUNCA-A
+                       " " WS-DISP-SALARIO " " WS-DISP-VENCTOS
+                       " " WS-DISP-DECTOS
+
+               MOVE SPACES TO WS-AUD-DETALHE
+               MOVE CODFUN-A  TO WS-AUD-CODFUN
+               MOVE NOME-A    TO WS-AUD-NOME-ANTES
+               MOVE FUNCA-A   TO WS-AUD-FUNCA-ANTES
+               MOVE SALARIO-A TO WS-AUD-SALARIO-ANTES
+               MOVE VENCTOS-A TO WS-AUD-VENCTOS-ANTES
+               MOVE DECTOS-A  TO WS-AUD-DECTOS-ANTES
 
                MOVE CODFUN-M TO CODFUN-N
                MOVE NOME-M TO NOME-N
@@ -344,8 +1094,31 @@
                MOVE  DECTOS-M TO DECTOS-N
 
                WRITE REG-CADFUNCN
-               DISPLAY "ATUAL = " REG-CADFUNCN
-               DISPLAY "ATUALIZACAO REALIZA COM EXITO".
+               ADD 1 TO WS-GRAVADOS
+               ADD 1 TO WS-QTD-ALTERACOES
+
+               MOVE SALARIO-N TO WS-DISP-SALARIO
+               MOVE VENCTOS-N TO WS-DISP-VENCTOS
+               MOVE DECTOS-N  TO WS-DISP-DECTOS
+               DISPLAY "ATUAL = " CODFUN-N " " NOME-N " " FUNCA-N
+                       " " WS-DISP-SALARIO " " WS-DISP-VENCTOS
+                       " " WS-DISP-DECTOS
+               DISPLAY "ATUALIZACAO REALIZA COM EXITO"
+
+               MOVE CODFUN-N  TO WS-REL-CODFUN
+               MOVE NOME-N    TO WS-REL-NOME
+               MOVE FUNCA-N   TO WS-REL-FUNCA
+               MOVE SALARIO-N TO WS-REL-SALARIO
+               MOVE VENCTOS-N TO WS-REL-VENCTOS
+               MOVE DECTOS-N  TO WS-REL-DECTOS
+               PERFORM 800-GRAVA-RELATO-DETALHE.
+
+               MOVE NOME-N    TO WS-AUD-NOME-DEPOIS
+               MOVE FUNCA-N   TO WS-AUD-FUNCA-DEPOIS
+               MOVE SALARIO-N TO WS-AUD-SALARIO-DEPOIS
+               MOVE VENCTOS-N TO WS-AUD-VENCTOS-DEPOIS
+               MOVE DECTOS-N  TO WS-AUD-DECTOS-DEPOIS
+               PERFORM 950-GRAVA-AUDITORIA.
 
       *----------------------------------------------------------------*
            200-ROTINA-A-FIM.       EXIT.
@@ -355,20 +1128,158 @@
       *                            FINALIZACAO
       *------------------------------------------------------------------------
            60-FINALIZAR.
-               CLOSE CADFUNCA CADMOVTO CADFUNCN RELATO
+               PERFORM 55-IMPRIMIR-TOTAIS.
 
-               IF FS-CADFUNCA NOT EQUAL ZEROS OR 10
-                   DISPLAY "ERRO AO FECHAR CADFUNCA = " FS-CADFUNCA.
+               CLOSE CADFUNCA CADMOVTO CADFUNCN RELATO REJEITOS
+                     AUDITORIA.
+
+               IF FS-CADFUNCA NOT EQUAL ZEROS
+                       AND FS-CADFUNCA NOT EQUAL 10
+                   DISPLAY "ERRO AO FECHAR CADFUNCA = " FS-CADFUNCA
                    MOVE 99 TO RETURN-CODE
-               STOP RUN.
+                   STOP RUN
+               END-IF.
 
-               IF FS-CADMOVTO NOT EQUAL ZEROS OR 10
+               IF FS-CADMOVTO NOT EQUAL ZEROS
+                       AND FS-CADMOVTO NOT EQUAL 10
                    DISPLAY "ERRO AO FECHAR CADMOVTO =" FS-CADMOVTO.
 
-               IF FS-CADFUNCN NOT EQUAL ZEROS OR 10
+               IF FS-CADFUNCN NOT EQUAL ZEROS
+                       AND FS-CADFUNCN NOT EQUAL 10
                    DISPLAY "ERRO AO FECHAR CADFUNCN =" FS-CADFUNCN.
 
-               IF FS-RELATO NOT EQUAL ZEROS OR 10
+               IF FS-RELATO NOT EQUAL ZEROS
+                       AND FS-RELATO NOT EQUAL 10
                    DISPLAY "ERRO AO FECHAR RELATORIO =" FS-RELATO.
 
+               IF FS-REJEITOS NOT EQUAL ZEROS
+                       AND FS-REJEITOS NOT EQUAL 10
+                   DISPLAY "ERRO AO FECHAR REJEITOS =" FS-REJEITOS.
+
+               IF FS-AUDITORIA NOT EQUAL ZEROS
+                       AND FS-AUDITORIA NOT EQUAL 10
+                   DISPLAY "ERRO AO FECHAR AUDITORIA =" FS-AUDITORIA.
+
+               PERFORM 19-ROTACIONAR-CADASTRO.
+
+               PERFORM 18-LIMPAR-CHECKPOINT.
+
+      *----------------------------------------------------------------*
+           19-ROTACIONAR-CADASTRO.
+      *----------------------------------------------------------------*
+
+      *        PROMOVE O CADFUNCN GERADO NESTE CICLO A CADFUNCA DO
+      *        PROXIMO CICLO, SUBSTITUINDO O PASSO MANUAL DE RENOMEAR/
+      *        COPIAR O ARQUIVO. O CADFUNCA ANTERIOR E PRESERVADO COMO
+      *        BACKUP DATADO ANTES DE SER SOBRESCRITO.
+
+               MOVE WS-DATA-ANO   TO WS-BKP-ANO
+               MOVE WS-DATA-MES   TO WS-BKP-MES
+               MOVE WS-DATA-DIA   TO WS-BKP-DIA
+               MOVE WS-HORA-HH    TO WS-BKP-HH
+               MOVE WS-HORA-MM    TO WS-BKP-MM
+               MOVE WS-HORA-SS    TO WS-BKP-SS
+
+               CALL "CBL_COPY_FILE" USING WS-CADFUNCA-PATH
+                   WS-BACKUP-PATH
+                   RETURNING WS-CALL-STATUS.
+
+               IF WS-CALL-STATUS NOT EQUAL ZERO
+                   DISPLAY "ERRO: FALHA AO GERAR BACKUP DE CADFUNCA, "
+                       "STATUS = " WS-CALL-STATUS
+                   DISPLAY "ROTACAO CANCELADA - CADFUNCA MANTIDO"
+                   MOVE 99 TO RETURN-CODE
+               ELSE
+                   CALL "CBL_DELETE_FILE" USING WS-CADFUNCA-PATH
+                       RETURNING WS-CALL-STATUS-DEL
+
+                   IF WS-CALL-STATUS-DEL NOT EQUAL ZERO
+                       DISPLAY "ERRO AO APAGAR CADFUNCA ANTERIOR, "
+                           "STATUS = " WS-CALL-STATUS-DEL
+                       MOVE 99 TO RETURN-CODE
+                   END-IF
+
+                   CALL "CBL_RENAME_FILE" USING WS-CADFUNCN-PATH
+                       WS-CADFUNCA-PATH
+                       RETURNING WS-CALL-STATUS
+
+                   IF WS-CALL-STATUS NOT EQUAL ZERO
+                       DISPLAY "ERRO AO PROMOVER CADFUNCN A CADFUNCA, "
+                           "STATUS = " WS-CALL-STATUS
+                       MOVE 99 TO RETURN-CODE
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------*
+           19-ROTACIONAR-CADASTRO-FIM.   EXIT.
+
+      *----------------------------------------------------------------*
+           18-LIMPAR-CHECKPOINT.
+      *----------------------------------------------------------------*
+
+      *        JOB TERMINOU COM SUCESSO: REMOVE O CHECKPOINT PARA QUE
+      *        A PROXIMA EXECUCAO COMECE DO ZERO (NAO HA MAIS O QUE
+      *        RETOMAR). SE O ARQUIVO NAO EXISTIR, A CHAMADA FALHA
+      *        SILENCIOSAMENTE.
+
+               CALL "CBL_DELETE_FILE" USING WS-CHECKPT-PATH
+                   RETURNING WS-CALL-STATUS.
+
+      *----------------------------------------------------------------*
+           18-LIMPAR-CHECKPOINT-FIM.   EXIT.
+
            60-FIM.     EXIT.
+
+      *----------------------------------------------------------------*
+           55-IMPRIMIR-TOTAIS.
+      *----------------------------------------------------------------*
+
+               DISPLAY "----------- RESUMO DE CONTROLE -----------"
+               DISPLAY "REGISTROS LIDOS      = " WS-LIDOS
+               DISPLAY "REGISTROS GRAVADOS   = " WS-GRAVADOS
+               DISPLAY "INCLUSOES            = " WS-QTD-INCLUSOES
+               DISPLAY "ALTERACOES           = " WS-QTD-ALTERACOES
+               DISPLAY "EXCLUSOES            = " WS-QTD-EXCLUSOES
+               DISPLAY "REJEITADOS           = " WS-QTD-REJEITOS
+               DISPLAY "INALTERADOS          = " WS-QTD-INALTERADOS
+               DISPLAY "PAGINAS EMITIDAS     = " WS-PAG
+               DISPLAY "-------------------------------------------"
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "REGISTROS LIDOS (CADFUNCA+CADMOVTO)" TO TOT-LIT
+               MOVE WS-LIDOS TO TOT-VALOR
+               WRITE REG-TOTAIS
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "REGISTROS GRAVADOS EM CADFUNCN" TO TOT-LIT
+               MOVE WS-GRAVADOS TO TOT-VALOR
+               WRITE REG-TOTAIS
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "INCLUSOES" TO TOT-LIT
+               MOVE WS-QTD-INCLUSOES TO TOT-VALOR
+               WRITE REG-TOTAIS
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "ALTERACOES" TO TOT-LIT
+               MOVE WS-QTD-ALTERACOES TO TOT-VALOR
+               WRITE REG-TOTAIS
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "EXCLUSOES" TO TOT-LIT
+               MOVE WS-QTD-EXCLUSOES TO TOT-VALOR
+               WRITE REG-TOTAIS
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "REJEITADOS" TO TOT-LIT
+               MOVE WS-QTD-REJEITOS TO TOT-VALOR
+               WRITE REG-TOTAIS
+
+               MOVE SPACES TO REG-TOTAIS
+               MOVE "INALTERADOS" TO TOT-LIT
+               MOVE WS-QTD-INALTERADOS TO TOT-VALOR
+               WRITE REG-TOTAIS.
+
+      *----------------------------------------------------------------*
+           55-IMPRIMIR-TOTAIS-FIM.    EXIT.
+      *----------------------------------------------------------------*
