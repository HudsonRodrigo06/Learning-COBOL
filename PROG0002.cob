@@ -0,0 +1,349 @@
+      *================================================================*
+       IDENTIFICATION DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. FOLHA-PAGAMENTO.
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: le o CADFUNCN (cadastro de funcionarios ja atualizado
+      *          pelo merge de MEU-PROGRAMA) e emite a folha de
+      *          pagamento: salario liquido por funcionario, subtotal
+      *          por FUNCA-N e total geral.
+      * Tectonics: cobc
+      ******************************************************************
+
+      *================================================================*
+       ENVIRONMENT DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                                           SECTION.
+      *----------------------------------------------------------------*
+
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                                            SECTION.
+      *----------------------------------------------------------------*
+
+           FILE-CONTROL.
+
+              SELECT CADFUNCN ASSIGN TO  "C:\FILES\CADFUNCN.dat"
+              FILE STATUS IS FS-CADFUNCN
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT FOLHA ASSIGN TO  "C:\FILES\FOLHAPGTO.dat"
+              FILE STATUS IS FS-FOLHA
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                                    SECTION.
+      *----------------------------------------------------------------*
+
+           FD  CADFUNCN
+               BLOCK CONTAINS 0 RECORDS
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORD IS STANDARD
+               RECORDING MODE IS F.
+
+       01  REG-CADFUNCN.
+           88 ENDOFFILE VALUE          HIGH-VALUE.
+               05 CODFUN-N PIC 9(4)        VALUE ZEROS.
+               05 NOME-N PIC X(35).
+               05 FUNCA-N PIC X(20).
+               05 SALARIO-N PIC 9(04)V99.
+               05 VENCTOS-N PIC 9(04)V99.
+               05 DECTOS-N PIC 9(04)V99.
+               05 FILLER PIC X(03).
+
+      *----------------------------------------------------------------*
+      *                    REGISTROS DA FOLHA                          *
+      *----------------------------------------------------------------*
+
+           FD  FOLHA
+               BLOCK CONTAINS 0 RECORDS
+               RECORD CONTAINS 120 CHARACTERS
+               LABEL RECORD IS STANDARD
+               RECORDING MODE IS F.
+
+       01  REG-CAB1.
+           05 CAB1-TEXTO           PIC X(60).
+           05 FILLER               PIC X(10).
+           05 CAB1-LIT-DATA        PIC X(06).
+           05 CAB1-DATA            PIC X(10).
+           05 FILLER               PIC X(34).
+
+       01  REG-TITULO.
+           05 TIT-CODFUN           PIC X(06).
+           05 FILLER               PIC X(02).
+           05 TIT-NOME             PIC X(35).
+           05 FILLER               PIC X(02).
+           05 TIT-FUNCA            PIC X(20).
+           05 TIT-LIQUIDO          PIC X(12).
+           05 FILLER               PIC X(43).
+
+       01  REG-DETALHE.
+           05 DET-CODFUN           PIC 9(04).
+           05 FILLER               PIC X(02).
+           05 DET-NOME             PIC X(35).
+           05 FILLER               PIC X(02).
+           05 DET-FUNCA            PIC X(20).
+           05 DET-LIQUIDO          PIC ZZZZ9,99.
+           05 FILLER               PIC X(49).
+
+       01  REG-SUBTOTAL.
+           05 FILLER               PIC X(06).
+           05 SUB-LIT              PIC X(20).
+           05 SUB-FUNCA            PIC X(20).
+           05 SUB-LIT-VALOR        PIC X(12).
+           05 SUB-VALOR            PIC ZZZZZZ9,99.
+           05 FILLER               PIC X(52).
+
+       01  REG-TOTAL-GERAL.
+           05 FILLER               PIC X(06).
+           05 TOTG-LIT             PIC X(30).
+           05 TOTG-VALOR           PIC ZZZZZZ9,99.
+           05 FILLER               PIC X(74).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                                         SECTION.
+      *----------------------------------------------------------------*
+
+       77  FS-CADFUNCN         PIC 9(02)   VALUE ZEROS.
+       77  FS-FOLHA            PIC 9(02)   VALUE ZEROS.
+
+       77  WS-LIQUIDO          PIC 9(05)V99 VALUE ZEROS.
+       77  WS-TOTAL-LIQUIDO    PIC 9(07)V99 VALUE ZEROS.
+
+      *------- acumulador de subtotal por FUNCA-N ------------------*
+      *        CADFUNCN vem ordenado por CODFUN-N (merge de MEU-
+      *        PROGRAMA), nao por FUNCA-N, entao o subtotal por
+      *        funcao e acumulado numa tabela e so impresso no
+      *        final, em vez de por quebra de controle na leitura.
+       01  WS-TAB-FUNCOES.
+           05 WS-TAB-FUNCA OCCURS 100 TIMES
+                   INDEXED BY WS-IDX-FUNCA.
+               10 WS-TAB-FUNCA-NOME    PIC X(20) VALUE SPACES.
+               10 WS-TAB-FUNCA-VALOR   PIC 9(07)V99 VALUE ZEROS.
+
+       77  WS-TAB-FUNCA-MAX    PIC 9(03)   VALUE 100.
+       77  WS-QTD-FUNCOES      PIC 9(03)   VALUE ZEROS.
+       77  WS-FUNCAO-ACHADA    PIC X(01)   VALUE 'N'.
+           88 FUNCAO-FOI-ACHADA            VALUE 'S'.
+           88 FUNCAO-NAO-FOI-ACHADA        VALUE 'N'.
+
+      *------- data/hora do sistema, quebrada por indice (PROG0001) ---*
+       77  WS-DATETIME         PIC X(21).
+
+       01  WS-DATA-SISTEMA.
+           05 WS-DATA-ANO      PIC 9(04).
+           05 WS-DATA-MES      PIC 9(02).
+           05 WS-DATA-DIA      PIC 9(02).
+           05 WS-HORA-HH       PIC 9(02).
+           05 WS-HORA-MM       PIC 9(02).
+           05 WS-HORA-SS       PIC 9(02).
+
+       01  WS-DATA-EDITADA.
+           05 WS-DATA-ED-DIA   PIC 9(02).
+           05 FILLER           PIC X       VALUE '/'.
+           05 WS-DATA-ED-MES   PIC 9(02).
+           05 FILLER           PIC X       VALUE '/'.
+           05 WS-DATA-ED-ANO   PIC 9(04).
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+           MAIN-PROCEDURE.
+             PERFORM 10-ABRIR-ARQUIVOS.
+             PERFORM 20-LERCADFUNCN.
+             PERFORM 50-PROCESSAR-ARQUIVOS UNTIL 9999 = CODFUN-N.
+             PERFORM 60-FINALIZAR.
+             STOP RUN.
+
+      *----------------------------------------------------------------*
+           10-ABRIR-ARQUIVOS.
+      *----------------------------------------------------------------*
+
+               OPEN INPUT CADFUNCN.
+               IF FS-CADFUNCN NOT EQUAL ZEROS
+                   DISPLAY "--------------------------------"
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO CADFUNCN"
+                   DISPLAY "FILE STATUS = " FS-CADFUNCN
+                   DISPLAY "--------------------------------"
+                   STOP RUN.
+
+               OPEN OUTPUT FOLHA.
+               IF FS-FOLHA NOT EQUAL ZEROS
+                   DISPLAY "--------------------------------"
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO FOLHA"
+                   DISPLAY "FILE STATUS = " FS-FOLHA
+                   DISPLAY "--------------------------------"
+                   STOP RUN.
+
+               PERFORM 05-OBTER-DATA-SISTEMA.
+               PERFORM 15-IMPRIMIR-CABECALHO.
+
+      *----------------------------------------------------------------*
+           05-OBTER-DATA-SISTEMA.
+      *----------------------------------------------------------------*
+
+               MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
+
+               MOVE WS-DATETIME(1:4)  TO WS-DATA-ANO.
+               MOVE WS-DATETIME(5:2)  TO WS-DATA-MES.
+               MOVE WS-DATETIME(7:2)  TO WS-DATA-DIA.
+               MOVE WS-DATETIME(9:2)  TO WS-HORA-HH.
+               MOVE WS-DATETIME(11:2) TO WS-HORA-MM.
+               MOVE WS-DATETIME(13:2) TO WS-HORA-SS.
+
+               MOVE WS-DATA-DIA TO WS-DATA-ED-DIA.
+               MOVE WS-DATA-MES TO WS-DATA-ED-MES.
+               MOVE WS-DATA-ANO TO WS-DATA-ED-ANO.
+
+      *----------------------------------------------------------------*
+           05-OBTER-DATA-SISTEMA-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+           15-IMPRIMIR-CABECALHO.
+      *----------------------------------------------------------------*
+
+               MOVE SPACES TO REG-CAB1.
+               MOVE "FOLHA DE PAGAMENTO" TO CAB1-TEXTO.
+               MOVE "DATA: "             TO CAB1-LIT-DATA.
+               MOVE WS-DATA-EDITADA      TO CAB1-DATA.
+               WRITE REG-CAB1.
+
+               MOVE SPACES TO REG-TITULO.
+               MOVE "CODFUN"             TO TIT-CODFUN.
+               MOVE "NOME"               TO TIT-NOME.
+               MOVE "FUNCAO"             TO TIT-FUNCA.
+               MOVE "LIQUIDO"            TO TIT-LIQUIDO.
+               WRITE REG-TITULO.
+
+      *----------------------------------------------------------------*
+           15-IMPRIMIR-CABECALHO-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+           20-LERCADFUNCN.
+      *----------------------------------------------------------------*
+
+               READ CADFUNCN AT END SET ENDOFFILE TO TRUE.
+               IF ENDOFFILE
+                   MOVE 9999 TO CODFUN-N
+               END-IF.
+
+      *----------------------------------------------------------------*
+           20-LERCADFUNCN-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+           50-PROCESSAR-ARQUIVOS.
+      *----------------------------------------------------------------*
+
+               COMPUTE WS-LIQUIDO =
+                   SALARIO-N + VENCTOS-N - DECTOS-N.
+
+               ADD WS-LIQUIDO TO WS-TOTAL-LIQUIDO.
+               PERFORM 57-ACUMULAR-FUNCAO.
+
+               MOVE SPACES TO REG-DETALHE.
+               MOVE CODFUN-N   TO DET-CODFUN.
+               MOVE NOME-N     TO DET-NOME.
+               MOVE FUNCA-N    TO DET-FUNCA.
+               MOVE WS-LIQUIDO TO DET-LIQUIDO.
+               WRITE REG-DETALHE.
+
+               PERFORM 20-LERCADFUNCN.
+
+      *----------------------------------------------------------------*
+           50-PROCESSAR-ARQUIVOS-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+           57-ACUMULAR-FUNCAO.
+      *----------------------------------------------------------------*
+
+               SET FUNCAO-NAO-FOI-ACHADA TO TRUE.
+
+               SET WS-IDX-FUNCA TO 1.
+               SEARCH WS-TAB-FUNCA
+                   AT END
+                       CONTINUE
+                   WHEN WS-TAB-FUNCA-NOME (WS-IDX-FUNCA) EQUAL FUNCA-N
+                       SET FUNCAO-FOI-ACHADA TO TRUE
+               END-SEARCH.
+
+               IF FUNCAO-FOI-ACHADA
+                   ADD WS-LIQUIDO TO WS-TAB-FUNCA-VALOR (WS-IDX-FUNCA)
+               ELSE
+                   IF WS-QTD-FUNCOES NOT LESS THAN WS-TAB-FUNCA-MAX
+                       DISPLAY "-----------------------------------"
+                       DISPLAY "ERRO: MAIS DE " WS-TAB-FUNCA-MAX
+                           " FUNCOES DISTINTAS EM CADFUNCN, TABELA"
+                           " WS-TAB-FUNCOES ESGOTADA"
+                       DISPLAY "-----------------------------------"
+                       MOVE 99 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-QTD-FUNCOES
+                   SET WS-IDX-FUNCA TO WS-QTD-FUNCOES
+                   MOVE FUNCA-N    TO WS-TAB-FUNCA-NOME  (WS-IDX-FUNCA)
+                   MOVE WS-LIQUIDO TO WS-TAB-FUNCA-VALOR (WS-IDX-FUNCA)
+               END-IF.
+
+      *----------------------------------------------------------------*
+           57-ACUMULAR-FUNCAO-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+           55-IMPRIMIR-SUBTOTAL.
+      *----------------------------------------------------------------*
+
+               PERFORM VARYING WS-IDX-FUNCA FROM 1 BY 1
+                       UNTIL WS-IDX-FUNCA > WS-QTD-FUNCOES
+                   MOVE SPACES TO REG-SUBTOTAL
+                   MOVE "SUBTOTAL FUNCAO:"   TO SUB-LIT
+                   MOVE WS-TAB-FUNCA-NOME  (WS-IDX-FUNCA) TO SUB-FUNCA
+                   MOVE "VALOR: "            TO SUB-LIT-VALOR
+                   MOVE WS-TAB-FUNCA-VALOR (WS-IDX-FUNCA) TO SUB-VALOR
+                   WRITE REG-SUBTOTAL
+               END-PERFORM.
+
+      *----------------------------------------------------------------*
+           55-IMPRIMIR-SUBTOTAL-FIM.  EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *                            FINALIZACAO                         *
+      *----------------------------------------------------------------*
+           60-FINALIZAR.
+
+               PERFORM 55-IMPRIMIR-SUBTOTAL.
+
+               MOVE SPACES TO REG-TOTAL-GERAL.
+               MOVE "TOTAL GERAL DA FOLHA:" TO TOTG-LIT.
+               MOVE WS-TOTAL-LIQUIDO        TO TOTG-VALOR.
+               WRITE REG-TOTAL-GERAL.
+
+               DISPLAY "-----------------------------------------".
+               DISPLAY "TOTAL GERAL DA FOLHA DE PAGAMENTO = "
+                   WS-TOTAL-LIQUIDO.
+               DISPLAY "-----------------------------------------".
+
+               CLOSE CADFUNCN FOLHA.
+
+               IF FS-CADFUNCN NOT EQUAL ZEROS
+                       AND FS-CADFUNCN NOT EQUAL 10
+                   DISPLAY "ERRO AO FECHAR CADFUNCN = " FS-CADFUNCN.
+
+               IF FS-FOLHA NOT EQUAL ZEROS AND FS-FOLHA NOT EQUAL 10
+                   DISPLAY "ERRO AO FECHAR FOLHA = " FS-FOLHA.
+
+           60-FIM.     EXIT.
+
+       END PROGRAM FOLHA-PAGAMENTO.
